@@ -1,86 +1,826 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CaesarCipher.
 
+      *----------------------------------------------------------------
+      * Modification History
+      *   - Added batch file mode: an input/output FD pair driven by
+      *     a SYSIN control card, so a folder of messages can be run
+      *     through ENCRYPT/DECRYPT unattended from a JCL step instead
+      *     of one ACCEPT at a time from a terminal.
+      *   - Added a keyed shift file: the day's shift is looked up by
+      *     effective date instead of being typed in by the operator,
+      *     falling back to manual entry only when no record matches.
+      *   - Added an audit log: every ENCRYPT/DECRYPT/BRUTE-FORCE
+      *     invocation appends a timestamped record so a garbled
+      *     message can be reconciled back to the shift that ran.
+      *   - BRUTE-FORCE now scores each of the 25 candidates against
+      *     standard English letter frequency and leads with the top
+      *     3, with the full list still available via a show-all flag.
+      *   - ENCRYPT/DECRYPT/BRUTE-FORCE now also shift digits and a
+      *     defined punctuation set (SHIFTCLS.CPY) instead of passing
+      *     them through in clear text, for alphanumeric reference
+      *     codes mixed in with prose.
+      *   - Added a Vigenere mode: ENCRYPT/DECRYPT can use a repeating
+      *     keyword for a per-position shift instead of one constant
+      *     shift, selected by CC-CIPHER-MODE.
+      *   - The batch driver now expects a header record ahead of the
+      *     message records (expected count) and writes a trailer
+      *     (actual count, out-of-balance flag) so a dropped record
+      *     shows up without a manual count-the-lines check.
+      *   - Added checkpoint/restart for BRUTE-FORCE and the batch
+      *     driver: both periodically save their position to a
+      *     checkpoint file and resume from it on the next run instead
+      *     of starting over after an abend.
+      *   - Added a validation pass ahead of ENCRYPT/DECRYPT: a blank
+      *     record or one that doesn't match MSGIN's fixed record
+      *     length is logged to a reject report with its record number
+      *     and reason instead of being run through the cipher as if
+      *     it were good data.
+      *   - Added a scheduled JCL job stream (jcl/CSRCIPH) for the
+      *     nightly batch window. The control card now also carries an
+      *     optional effective date so a scheduler rerunning a prior
+      *     night's job still picks up that night's shift instead of
+      *     whatever is on file for today.
+      *   - The batch driver now dispatches CC-OP-BRUTE-FORCE to
+      *     BRUTE-FORCE instead of falling through to ENCRYPT; the
+      *     top-ranked candidate's text is what gets written to
+      *     MSGOUT for that record. MSGIN is now read as a varying
+      *     line so a short physical record shows up as a real short
+      *     count instead of a silently space-padded 100-byte record,
+      *     fixing the validation pass's short-record check. The
+      *     checkpoint file's DD name was shortened to fit the usual
+      *     8-character DD-name limit. BRUTE-FORCE now always scores
+      *     all 25 shifts on every run, including a resumed one, since
+      *     a shift's score only ever existed in that run's memory and
+      *     skipping it on resume could drop the right answer for
+      *     good. The audit log now also records the operator running
+      *     the job and, for Vigenere runs, the keyword actually used
+      *     instead of a shift value that played no part in the
+      *     result.
+      *   - BRUTE-FORCE no longer reads the checkpoint file to report a
+      *     "resuming at shift N" message, since it never actually
+      *     skipped ahead to that shift - the display implied a resume
+      *     that wasn't happening. Its checkpoint write is kept for the
+      *     scheduler to monitor progress; only the batch driver's
+      *     checkpoint is a real positional restart. An over-length
+      *     MSGIN line spanning more than one physical READ is now
+      *     drained in full once flagged, instead of letting its
+      *     trailing chunks surface as extra phantom records that
+      *     inflated the trailer count and the reject report.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CC-FILE-STATUS.
+
+           SELECT MSGIN-FILE ASSIGN TO "MSGIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MSGIN-FILE-STATUS.
+
+           SELECT MSGOUT-FILE ASSIGN TO "MSGOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MSGOUT-FILE-STATUS.
+
+           SELECT KEY-FILE ASSIGN TO "KEYFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KEY-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "REJRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJECT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F.
+           COPY CTLCARD.
+
+      *    MSGIN is read as a varying-length line so a physical line
+      *    shorter than 100 bytes shows up as a real short count in
+      *    WS-MSGIN-REC-LEN instead of being silently space-padded and
+      *    looking like a valid full-length record.
+       FD  MSGIN-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 100 CHARACTERS
+               DEPENDING ON WS-MSGIN-REC-LEN.
+       01  MSGIN-RECORD                PIC X(100).
+
+       FD  MSGOUT-FILE
+           RECORDING MODE IS F.
+       01  MSGOUT-RECORD               PIC X(100).
+
+       FD  KEY-FILE
+           RECORDING MODE IS F.
+           COPY KEYREC.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CHKPT.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+           COPY REJCTREC.
+
        WORKING-STORAGE SECTION.
-       01 inText           PIC X(100).
-       01 outText          PIC X(100).
-       01 shift            PIC 99.
-       01 decrypted        PIC X(100).
-       01 i                PIC 99.
-       01 j                PIC 99.
-       01 encoded          PIC 99.
-       01 decoded          PIC X.
+       01  inText           PIC X(100).
+       01  outText          PIC X(100).
+       01  shift            PIC 99.
+       01  decrypted        PIC X(100).
+       01  i                PIC 999.
+       01  j                PIC 99.
+       01  encoded          PIC 999.
+       01  decoded          PIC X.
+
+      *----------------------------------------------------------------
+      * Frequency-analysis scoring for BRUTE-FORCE.
+      *----------------------------------------------------------------
+           COPY FREQTBL.
+
+       01  LETTER-COUNT-TABLE.
+           05  LETTER-COUNT            PIC 9(03) OCCURS 26 TIMES
+                                        VALUE ZERO.
+
+       01  CANDIDATE-TABLE.
+           05  CANDIDATE-ENTRY OCCURS 25 TIMES.
+               10  CAND-SHIFT          PIC 99.
+               10  CAND-SCORE          PIC 9(07).
+               10  CAND-TEXT           PIC X(100).
+               10  CAND-RANKED-SW      PIC X(01) VALUE "N".
+                   88  CAND-RANKED             VALUE "Y".
+
+       01  WS-LETTER-INDEX              PIC 99.
+       01  WS-CAND-INDEX                PIC 99.
+       01  WS-RANK-NO                   PIC 9.
+       01  WS-BEST-SCORE                PIC 9(07).
+       01  WS-BEST-INDEX                PIC 99.
+       01  WS-TOP-CAND-INDEX            PIC 99 VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Shift-class handling for digits and punctuation.
+      *----------------------------------------------------------------
+           COPY SHIFTCLS.
+
+       01  WS-CLASS-CHAR-IN             PIC X(01).
+       01  WS-CLASS-CHAR-OUT            PIC X(01).
+       01  WS-CLASS-SHIFT               PIC S9(03).
+       01  WS-CLASS-RAW-VALUE           PIC S9(03).
+       01  WS-CLASS-HANDLED-SW          PIC X(01).
+           88  CLASS-HANDLED                   VALUE "Y".
+       01  WS-PUNCT-INDEX                PIC 99.
+       01  WS-PUNCT-NEW-INDEX            PIC 99.
+       01  WS-SCAN-INDEX                 PIC 99.
+
+      *----------------------------------------------------------------
+      * Vigenere mode - j cycles through the keyword to give each
+      * character position its own shift instead of one constant
+      * shift for the whole message.
+      *----------------------------------------------------------------
+       01  WS-EFFECTIVE-SHIFT            PIC S9(03).
+       01  WS-KEYWORD-LEN                PIC 99.
+
+      *----------------------------------------------------------------
+      * Header/trailer record-count reconciliation for batch runs.
+      *----------------------------------------------------------------
+           COPY BATCHCNT.
+
+       01  WS-EXPECTED-COUNT             PIC 9(07) COMP.
+       01  WS-RECORD-COUNT               PIC 9(07) COMP.
+
+      *----------------------------------------------------------------
+      * Checkpoint/restart for BRUTE-FORCE and the batch driver.
+      *----------------------------------------------------------------
+       01  WS-CHECKPOINT-INTERVAL        PIC 9(05) VALUE 00100.
+       01  WS-RESUME-COUNT               PIC 9(07) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * Validation pass ahead of ENCRYPT/DECRYPT.
+      *----------------------------------------------------------------
+       01  WS-RECORD-VALID-SW            PIC X(01) VALUE "Y".
+           88  RECORD-IS-VALID                  VALUE "Y".
+       01  WS-REJECT-REASON              PIC X(30).
+       01  WS-REJECT-COUNT               PIC 9(07) COMP VALUE ZERO.
+       01  WS-MSGIN-REC-LEN              PIC 9(03) COMP VALUE ZERO.
+      *    Holds the first chunk of an over-length MSGIN line while
+      *    3155-SKIP-OVERSIZE-REMAINDER reads and discards the line's
+      *    trailing chunks, so the reject report and MSGOUT still see
+      *    the original record once the remainder has been drained.
+       01  WS-OVERSIZE-SAVE-REC          PIC X(100) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * Operator identity for the audit log - who ran this, sourced
+      * from the OS account running the job either way (batch or
+      * interactive) rather than typed in by hand.
+      *----------------------------------------------------------------
+       01  WS-OPERATOR-ID                PIC X(08) VALUE SPACES.
+
+       01  WS-FILE-STATUS-GROUP.
+           05  CC-FILE-STATUS          PIC X(02).
+               88  CC-FILE-OK                  VALUE "00".
+               88  CC-FILE-EOF                 VALUE "10".
+               88  CC-FILE-NOT-FOUND           VALUE "35".
+           05  MSGIN-FILE-STATUS       PIC X(02).
+               88  MSGIN-FILE-OK               VALUE "00".
+           05  MSGOUT-FILE-STATUS      PIC X(02).
+               88  MSGOUT-FILE-OK              VALUE "00".
+           05  KEY-FILE-STATUS         PIC X(02).
+               88  KEY-FILE-OK                 VALUE "00".
+               88  KEY-FILE-EOF                VALUE "10".
+           05  AUDIT-FILE-STATUS       PIC X(02).
+               88  AUDIT-FILE-OK               VALUE "00".
+           05  CKPT-FILE-STATUS        PIC X(02).
+               88  CKPT-FILE-OK                VALUE "00".
+               88  CKPT-FILE-EOF               VALUE "10".
+           05  REJECT-FILE-STATUS      PIC X(02).
+               88  REJECT-FILE-OK              VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-BATCH-RUN-SW         PIC X(01) VALUE "N".
+               88  BATCH-RUN                   VALUE "Y".
+           05  WS-EOF-MSGIN-SW         PIC X(01) VALUE "N".
+               88  EOF-MSGIN                   VALUE "Y".
+           05  WS-SHIFT-FOUND-SW       PIC X(01) VALUE "N".
+               88  SHIFT-FOUND-IN-KEY-FILE     VALUE "Y".
+
+       01  WS-TODAY-DATE               PIC 9(08).
 
        PROCEDURE DIVISION.
 
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-DETERMINE-SHIFT THRU 2000-EXIT.
+           IF BATCH-RUN
+               PERFORM 3000-BATCH-DRIVER THRU 3000-EXIT
+           ELSE
+               PERFORM 4000-INTERACTIVE THRU 4000-EXIT
+           END-IF.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - read the SYSIN control card, if one is
+      * supplied, to decide whether this is a batch run or the
+      * original interactive terminal session.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+           OPEN INPUT CONTROL-CARD-FILE.
+           IF CC-FILE-OK
+               READ CONTROL-CARD-FILE
+                   AT END
+                       SET CC-FILE-EOF TO TRUE
+               END-READ
+               IF CC-FILE-OK AND CC-MODE-BATCH
+                   SET BATCH-RUN TO TRUE
+               END-IF
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           OPEN EXTEND REJECT-FILE.
+           IF NOT REJECT-FILE-OK
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+       1000-EXIT.
+               EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-DETERMINE-SHIFT - look up today's shift in the keyed
+      * shift file by effective date, which removes the need for an
+      * operator to know the day's rotation value out-of-band. Falls
+      * back to the control card's shift (batch) or a manual ACCEPT
+      * (interactive) only when no record covers today. A batch run
+      * may override today's system date with CC-EFFECTIVE-DATE, so a
+      * job rerun for a prior night looks up that night's shift rather
+      * than whatever is on file for today.
+      *----------------------------------------------------------------
+       2000-DETERMINE-SHIFT.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           IF BATCH-RUN AND CC-EFFECTIVE-DATE NOT = ZERO
+               MOVE CC-EFFECTIVE-DATE TO WS-TODAY-DATE
+           END-IF.
+           OPEN INPUT KEY-FILE.
+           IF KEY-FILE-OK
+               PERFORM 2100-SEARCH-KEY-FILE THRU 2100-EXIT
+                   UNTIL KEY-FILE-EOF OR SHIFT-FOUND-IN-KEY-FILE
+               CLOSE KEY-FILE
+           END-IF.
+           IF NOT SHIFT-FOUND-IN-KEY-FILE
+               IF BATCH-RUN
+                   MOVE CC-SHIFT-VALUE TO shift
+               ELSE
+                   DISPLAY "No shift on file for today - "
+                       "enter shift value: "
+                   ACCEPT shift
+               END-IF
+           END-IF.
+       2000-EXIT.
+               EXIT.
+
+       2100-SEARCH-KEY-FILE.
+           READ KEY-FILE
+               AT END
+                   SET KEY-FILE-EOF TO TRUE
+           END-READ.
+           IF KEY-FILE-OK
+               IF WS-TODAY-DATE >= KEY-EFF-DATE
+                       AND WS-TODAY-DATE <= KEY-EXP-DATE
+                   MOVE KEY-SHIFT-VALUE TO shift
+                   SET SHIFT-FOUND-IN-KEY-FILE TO TRUE
+               END-IF
+           END-IF.
+       2100-EXIT.
+               EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-BATCH-DRIVER - unattended file-to-file run: the shift
+      * comes from 2000-DETERMINE-SHIFT, the operation from the
+      * control card, one message per 100-byte record in MSGIN, the
+      * result written to the matching MSGOUT record. MSGIN leads with
+      * a header record giving the expected count; MSGOUT trails with
+      * a matching trailer so a dropped record doesn't go unnoticed.
+      *----------------------------------------------------------------
+       3000-BATCH-DRIVER.
+           OPEN INPUT MSGIN-FILE.
+           MOVE ZERO TO WS-EXPECTED-COUNT.
+           MOVE ZERO TO WS-RECORD-COUNT.
+           PERFORM 3020-CHECK-FOR-CHECKPOINT THRU 3020-EXIT.
+           IF WS-RESUME-COUNT > 0
+               OPEN EXTEND MSGOUT-FILE
+               IF NOT MSGOUT-FILE-OK
+                   OPEN OUTPUT MSGOUT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT MSGOUT-FILE
+           END-IF.
+           PERFORM 3050-READ-HEADER THRU 3050-EXIT.
+           PERFORM 3060-SKIP-PROCESSED-RECORDS THRU 3060-EXIT.
+           PERFORM 3200-PROCESS-ONE-RECORD THRU 3200-EXIT
+               UNTIL EOF-MSGIN.
+           PERFORM 3300-WRITE-TRAILER THRU 3300-EXIT.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE ZERO TO CKPT-LAST-COUNT.
+           PERFORM 8600-WRITE-CHECKPOINT THRU 8600-EXIT.
+           CLOSE MSGIN-FILE.
+           CLOSE MSGOUT-FILE.
+       3000-EXIT.
+               EXIT.
+
+      *----------------------------------------------------------------
+      * 3020-CHECK-FOR-CHECKPOINT - see if an earlier run of this
+      * batch job was interrupted partway through, so MSGOUT can be
+      * reopened for EXTEND and MSGIN skipped ahead instead of
+      * reprocessing records already written.
+      *----------------------------------------------------------------
+       3020-CHECK-FOR-CHECKPOINT.
+           MOVE ZERO TO WS-RESUME-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       SET CKPT-FILE-EOF TO TRUE
+               END-READ
+               IF CKPT-FILE-OK AND CKPT-JOB-BATCH
+                   MOVE CKPT-LAST-COUNT TO WS-RESUME-COUNT
+                   DISPLAY "RESUMING BATCH RUN AFTER RECORD "
+                       WS-RESUME-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       3020-EXIT.
+               EXIT.
+
+       3050-READ-HEADER.
+           PERFORM 3100-READ-MSGIN THRU 3100-EXIT.
+           IF NOT EOF-MSGIN
+               MOVE MSGIN-RECORD TO BATCH-COUNT-RECORD
+               IF BC-IS-HEADER
+                   MOVE BC-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                   IF WS-RESUME-COUNT = 0
+                       MOVE MSGIN-RECORD TO MSGOUT-RECORD
+                       WRITE MSGOUT-RECORD
+                   END-IF
+                   PERFORM 3100-READ-MSGIN THRU 3100-EXIT
+               END-IF
+           END-IF.
+       3050-EXIT.
+               EXIT.
+
+      *----------------------------------------------------------------
+      * 3060-SKIP-PROCESSED-RECORDS - on a restarted run, re-read and
+      * discard the message records a prior run already processed and
+      * wrote to MSGOUT (MSGIN is sequential, so skipping ahead means
+      * reading past them, not positioning directly).
+      *----------------------------------------------------------------
+       3060-SKIP-PROCESSED-RECORDS.
+           PERFORM 3100-READ-MSGIN THRU 3100-EXIT
+               WS-RESUME-COUNT TIMES.
+           MOVE WS-RESUME-COUNT TO WS-RECORD-COUNT.
+       3060-EXIT.
+               EXIT.
+
+       3100-READ-MSGIN.
+           READ MSGIN-FILE
+               AT END
+                   SET EOF-MSGIN TO TRUE
+           END-READ.
+       3100-EXIT.
+               EXIT.
+
+      *----------------------------------------------------------------
+      * 3150-VALIDATE-RECORD - catch a blank record or one that does
+      * not match MSGIN's fixed 100-byte length before it reaches
+      * ENCRYPT/DECRYPT, instead of letting it pass through the
+      * ELSE branches looking like a legitimate (if odd) message.
+      * WS-MSGIN-REC-LEN (the MSGIN FD's DEPENDING ON item) carries
+      * the true length of the physical line just read, which is how
+      * a short record is told apart from one that only looks short
+      * because it trimmed trailing spaces - a fixed-length FD would
+      * silently space-pad a short line to 100 with no error status
+      * at all. A line longer than 100 bytes instead raises file
+      * status "06" on the read that hit the limit. This check only
+      * applies to batch MSGIN reads; WS-MSGIN-REC-LEN plays no part
+      * in validating interactive ACCEPT input. A physical line over
+      * 100 bytes comes back from MSGIN across more than one READ (the
+      * FD can only return up to its 100-byte maximum per READ), so
+      * once that first, status-"06" chunk is flagged here the rest of
+      * that same physical line is drained by
+      * 3155-SKIP-OVERSIZE-REMAINDER before control returns to
+      * 3200-PROCESS-ONE-RECORD - otherwise the trailing chunks would
+      * surface as extra phantom records, each counted again toward
+      * the trailer total and each generating its own reject-report
+      * row for what the operator sees as a single bad line.
+      *----------------------------------------------------------------
+       3150-VALIDATE-RECORD.
+           SET RECORD-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF inText = SPACES
+               MOVE "N" TO WS-RECORD-VALID-SW
+               MOVE "BLANK RECORD" TO WS-REJECT-REASON
+           ELSE IF BATCH-RUN AND
+                   (WS-MSGIN-REC-LEN < 100 OR
+                    MSGIN-FILE-STATUS = "06")
+               MOVE "N" TO WS-RECORD-VALID-SW
+               MOVE "RECORD LENGTH MISMATCH" TO WS-REJECT-REASON
+               IF MSGIN-FILE-STATUS = "06"
+                   PERFORM 3155-SKIP-OVERSIZE-REMAINDER THRU 3155-EXIT
+               END-IF
+           END-IF.
+       3150-EXIT.
+               EXIT.
+
+      *----------------------------------------------------------------
+      * 3155-SKIP-OVERSIZE-REMAINDER - read and discard the trailing
+      * chunks of an over-length MSGIN line already flagged by
+      * 3150-VALIDATE-RECORD, then restore the first chunk so the
+      * reject report and the MSGOUT passthrough still see the record
+      * as it originally looked instead of whatever chunk was read
+      * last.
+      *----------------------------------------------------------------
+       3155-SKIP-OVERSIZE-REMAINDER.
+           MOVE MSGIN-RECORD TO WS-OVERSIZE-SAVE-REC.
+           PERFORM 3100-READ-MSGIN THRU 3100-EXIT
+               UNTIL MSGIN-FILE-STATUS NOT = "06" OR EOF-MSGIN.
+           MOVE WS-OVERSIZE-SAVE-REC TO MSGIN-RECORD.
+       3155-EXIT.
+               EXIT.
+
+      *----------------------------------------------------------------
+      * 3160-WRITE-REJECT - append one entry to the reject report for
+      * the record 3150-VALIDATE-RECORD just flagged.
+      *----------------------------------------------------------------
+       3160-WRITE-REJECT.
+           MOVE SPACES TO REJECT-RECORD.
+           COMPUTE REJ-RECORD-NO = WS-RECORD-COUNT + 1.
+           MOVE WS-REJECT-REASON TO REJ-REASON.
+           MOVE MSGIN-RECORD(1:40) TO REJ-RECORD-TEXT.
+           WRITE REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+       3160-EXIT.
+               EXIT.
+
+       3200-PROCESS-ONE-RECORD.
+           MOVE MSGIN-RECORD TO inText.
+           PERFORM 3150-VALIDATE-RECORD THRU 3150-EXIT.
+           IF RECORD-IS-VALID
+               EVALUATE TRUE
+                   WHEN CC-OP-DECRYPT
+                       PERFORM 6000-DECRYPT THRU 6000-EXIT
+                   WHEN CC-OP-BRUTE-FORCE
+                       PERFORM 7000-BRUTE-FORCE THRU 7000-EXIT
+                   WHEN OTHER
+                       PERFORM 5000-ENCRYPT THRU 5000-EXIT
+               END-EVALUATE
+               MOVE outText TO MSGOUT-RECORD
+           ELSE
+               PERFORM 3160-WRITE-REJECT THRU 3160-EXIT
+               MOVE MSGIN-RECORD TO MSGOUT-RECORD
+           END-IF.
+           WRITE MSGOUT-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               MOVE SPACES TO CHECKPOINT-RECORD
+               MOVE "BATCHRUN" TO CKPT-JOB-ID
+               MOVE WS-RECORD-COUNT TO CKPT-LAST-COUNT
+               PERFORM 8600-WRITE-CHECKPOINT THRU 8600-EXIT
+           END-IF.
+           PERFORM 3100-READ-MSGIN THRU 3100-EXIT.
+       3200-EXIT.
+               EXIT.
+
+      *----------------------------------------------------------------
+      * 3300-WRITE-TRAILER - report the actual record count against
+      * the header's expected count (when there was a header) so an
+      * operator can see at a glance whether the run is in balance.
+      *----------------------------------------------------------------
+       3300-WRITE-TRAILER.
+           MOVE SPACES TO BATCH-COUNT-RECORD.
+           SET BC-IS-TRAILER TO TRUE.
+           MOVE WS-EXPECTED-COUNT TO BC-EXPECTED-COUNT.
+           MOVE WS-RECORD-COUNT TO BC-ACTUAL-COUNT.
+           MOVE "N" TO BC-OUT-OF-BALANCE-SW.
+           IF WS-EXPECTED-COUNT > 0
+                   AND WS-EXPECTED-COUNT NOT = WS-RECORD-COUNT
+               SET BC-OUT-OF-BALANCE TO TRUE
+           END-IF.
+           MOVE BATCH-COUNT-RECORD TO MSGOUT-RECORD.
+           WRITE MSGOUT-RECORD.
+           IF BC-OUT-OF-BALANCE
+               DISPLAY "BATCH OUT OF BALANCE - EXPECTED "
+                   WS-EXPECTED-COUNT " ACTUAL " WS-RECORD-COUNT
+           END-IF.
+       3300-EXIT.
+               EXIT.
+
+      *----------------------------------------------------------------
+      * 4000-INTERACTIVE - original terminal-driven demonstration of
+      * all three operations, unchanged apart from the renumbered
+      * paragraph names.
+      *----------------------------------------------------------------
+       4000-INTERACTIVE.
+           DISPLAY "Cipher mode - Caesar or Vigenere (C/V): ".
+           ACCEPT CC-CIPHER-MODE.
+           IF CC-MODE-VIGENERE
+               DISPLAY "Enter Vigenere keyword: "
+               ACCEPT CC-KEYWORD
+           END-IF.
+
            DISPLAY "Enter text to encrypt: ".
            ACCEPT inText.
-           DISPLAY "Enter shift value: ".
-           ACCEPT shift.
-           PERFORM ENCRYPT.
-      
+           PERFORM 3150-VALIDATE-RECORD THRU 3150-EXIT.
+           IF RECORD-IS-VALID
+               PERFORM 5000-ENCRYPT THRU 5000-EXIT
+           ELSE
+               DISPLAY "Input rejected - " WS-REJECT-REASON
+           END-IF.
+
            DISPLAY "Enter text to decrypt: ".
            ACCEPT inText.
-           DISPLAY "Enter shift value: ".
-           ACCEPT shift.
-           PERFORM DECRYPT.
-      
+           PERFORM 3150-VALIDATE-RECORD THRU 3150-EXIT.
+           IF RECORD-IS-VALID
+               PERFORM 6000-DECRYPT THRU 6000-EXIT
+           ELSE
+               DISPLAY "Input rejected - " WS-REJECT-REASON
+           END-IF.
+
            DISPLAY "Enter text for brute-force solve: ".
            ACCEPT inText.
-           PERFORM BRUTE-FORCE.
-      
-           STOP RUN.
+           PERFORM 3150-VALIDATE-RECORD THRU 3150-EXIT.
+           IF RECORD-IS-VALID
+               DISPLAY "Show all 25 candidates (Y/N): "
+               ACCEPT CC-SHOW-ALL
+               PERFORM 7000-BRUTE-FORCE THRU 7000-EXIT
+           ELSE
+               DISPLAY "Input rejected - " WS-REJECT-REASON
+           END-IF.
+       4000-EXIT.
+               EXIT.
 
       * ENCRYPT subroutine to perform Caesar cipher encryption
-       ENCRYPT.
+       5000-ENCRYPT.
            MOVE SPACES TO outText.
+           PERFORM 5190-INIT-CHAR-SHIFT THRU 5190-EXIT.
            PERFORM VARYING i FROM 1 BY 1 UNTIL i > LENGTH OF inText
+               PERFORM 5200-DETERMINE-CHAR-SHIFT THRU 5200-EXIT
                IF inText(i:1) >= "A" AND inText(i:1) <= "Z"
-                   COMPUTE encoded = FUNCTION ORD(inText(i:1)) + shift
+                   COMPUTE encoded = FUNCTION ORD(inText(i:1))
+                       + WS-EFFECTIVE-SHIFT
                    IF encoded > FUNCTION ORD("Z")
                        COMPUTE encoded = encoded - 26
                    END-IF
                    MOVE FUNCTION CHAR(encoded) TO outText(i:1)
                ELSE IF inText(i:1) >= "a" AND inText(i:1) <= "z"
-                   COMPUTE encoded = FUNCTION ORD(inText(i:1)) + shift
+                   COMPUTE encoded = FUNCTION ORD(inText(i:1))
+                       + WS-EFFECTIVE-SHIFT
                    IF encoded > FUNCTION ORD("z")
                        COMPUTE encoded = encoded - 26
                    END-IF
                    MOVE FUNCTION CHAR(encoded) TO outText(i:1)
                ELSE
-                   MOVE inText(i:1) TO outText(i:1)
+                   MOVE inText(i:1) TO WS-CLASS-CHAR-IN
+                   MOVE WS-EFFECTIVE-SHIFT TO WS-CLASS-SHIFT
+                   PERFORM 5100-APPLY-SHIFT-CLASS THRU 5100-EXIT
+                   IF CLASS-HANDLED
+                       MOVE WS-CLASS-CHAR-OUT TO outText(i:1)
+                   ELSE
+                       MOVE inText(i:1) TO outText(i:1)
+                   END-IF
                END-IF
            END-PERFORM.
-           DISPLAY "Encrypted String: " outText.
-           EXIT.
+           IF NOT BATCH-RUN
+               DISPLAY "Encrypted String: " outText
+           END-IF.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE "ENCRYPT" TO AUD-OPERATION.
+           IF CC-MODE-VIGENERE
+               MOVE CC-KEYWORD TO AUD-SHIFT-OR-KEY
+           ELSE
+               MOVE shift TO AUD-SHIFT-OR-KEY
+           END-IF.
+           MOVE inText(1:20) TO AUD-INPUT-TRUNC.
+           MOVE outText(1:20) TO AUD-OUTPUT-TRUNC.
+           PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT.
+       5000-EXIT.
+               EXIT.
 
       * DECRYPT subroutine to perform Caesar cipher decryption
-       DECRYPT.
+       6000-DECRYPT.
            MOVE SPACES TO outText.
+           PERFORM 5190-INIT-CHAR-SHIFT THRU 5190-EXIT.
            PERFORM VARYING i FROM 1 BY 1 UNTIL i > LENGTH OF inText
+               PERFORM 5200-DETERMINE-CHAR-SHIFT THRU 5200-EXIT
                IF inText(i:1) >= "A" AND inText(i:1) <= "Z"
-                   COMPUTE encoded = FUNCTION ORD(inText(i:1)) - shift
+                   COMPUTE encoded = FUNCTION ORD(inText(i:1))
+                       - WS-EFFECTIVE-SHIFT
                    IF encoded < FUNCTION ORD("A")
                        COMPUTE encoded = encoded + 26
                    END-IF
                    MOVE FUNCTION CHAR(encoded) TO outText(i:1)
                ELSE IF inText(i:1) >= "a" AND inText(i:1) <= "z"
-                   COMPUTE encoded = FUNCTION ORD(inText(i:1)) - shift
+                   COMPUTE encoded = FUNCTION ORD(inText(i:1))
+                       - WS-EFFECTIVE-SHIFT
                    IF encoded < FUNCTION ORD("a")
                        COMPUTE encoded = encoded + 26
                    END-IF
                    MOVE FUNCTION CHAR(encoded) TO outText(i:1)
                ELSE
-                   MOVE inText(i:1) TO outText(i:1)
+                   MOVE inText(i:1) TO WS-CLASS-CHAR-IN
+                   COMPUTE WS-CLASS-SHIFT = WS-EFFECTIVE-SHIFT * -1
+                   PERFORM 5100-APPLY-SHIFT-CLASS THRU 5100-EXIT
+                   IF CLASS-HANDLED
+                       MOVE WS-CLASS-CHAR-OUT TO outText(i:1)
+                   ELSE
+                       MOVE inText(i:1) TO outText(i:1)
+                   END-IF
                END-IF
            END-PERFORM.
-           DISPLAY "Decrypted String: " outText.
-           EXIT.
+           IF NOT BATCH-RUN
+               DISPLAY "Decrypted String: " outText
+           END-IF.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE "DECRYPT" TO AUD-OPERATION.
+           IF CC-MODE-VIGENERE
+               MOVE CC-KEYWORD TO AUD-SHIFT-OR-KEY
+           ELSE
+               MOVE shift TO AUD-SHIFT-OR-KEY
+           END-IF.
+           MOVE inText(1:20) TO AUD-INPUT-TRUNC.
+           MOVE outText(1:20) TO AUD-OUTPUT-TRUNC.
+           PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT.
+       6000-EXIT.
+               EXIT.
+
+      *----------------------------------------------------------------
+      * 5190-INIT-CHAR-SHIFT - one-time setup before the per-character
+      * loop in ENCRYPT/DECRYPT: for Vigenere mode, measure the
+      * keyword and start cycling it from the first letter; for plain
+      * Caesar mode the keyword plays no part, so WS-KEYWORD-LEN is
+      * left at zero and 5200-DETERMINE-CHAR-SHIFT always uses shift.
+      *----------------------------------------------------------------
+       5190-INIT-CHAR-SHIFT.
+           MOVE ZERO TO WS-KEYWORD-LEN.
+           MOVE 1 TO j.
+           IF CC-MODE-VIGENERE
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(CC-KEYWORD))
+                   TO WS-KEYWORD-LEN
+           END-IF.
+       5190-EXIT.
+               EXIT.
 
-      * BRUTE-FORCE subroutine to try all possible shift values (1-25)
-       BRUTE-FORCE.
-           PERFORM VARYING shift FROM 1 BY 1 UNTIL shift > 25
+      *----------------------------------------------------------------
+      * 5200-DETERMINE-CHAR-SHIFT - set WS-EFFECTIVE-SHIFT for the
+      * character about to be processed. Vigenere mode takes the next
+      * letter of CC-KEYWORD (A=0 ... Z=25) and cycles back to the
+      * start of the keyword when it runs out; plain Caesar mode (or
+      * an empty keyword) just uses the one fixed shift for every
+      * character, as before.
+      *----------------------------------------------------------------
+       5200-DETERMINE-CHAR-SHIFT.
+           IF CC-MODE-VIGENERE AND WS-KEYWORD-LEN > 0
+               COMPUTE WS-EFFECTIVE-SHIFT =
+                   FUNCTION ORD(CC-KEYWORD(j:1)) - FUNCTION ORD("A")
+               ADD 1 TO j
+               IF j > WS-KEYWORD-LEN
+                   MOVE 1 TO j
+               END-IF
+           ELSE
+               MOVE shift TO WS-EFFECTIVE-SHIFT
+           END-IF.
+       5200-EXIT.
+               EXIT.
+
+      *----------------------------------------------------------------
+      * 5100-APPLY-SHIFT-CLASS - shift a character that is not a
+      * letter, using the ranges in SHIFTCLS.CPY. Caller sets
+      * WS-CLASS-CHAR-IN and WS-CLASS-SHIFT (positive to encrypt,
+      * negative to decrypt); CLASS-HANDLED is set and
+      * WS-CLASS-CHAR-OUT holds the result if the character belonged
+      * to a known class, otherwise the caller should pass it through
+      * unchanged.
+      *----------------------------------------------------------------
+       5100-APPLY-SHIFT-CLASS.
+           MOVE "N" TO WS-CLASS-HANDLED-SW.
+           IF WS-CLASS-CHAR-IN >= SC-DIGIT-LOW
+                   AND WS-CLASS-CHAR-IN <= SC-DIGIT-HIGH
+               COMPUTE WS-CLASS-RAW-VALUE = FUNCTION MOD(
+                   FUNCTION ORD(WS-CLASS-CHAR-IN)
+                   - FUNCTION ORD(SC-DIGIT-LOW) + WS-CLASS-SHIFT,
+                   SC-DIGIT-MODULUS)
+               MOVE FUNCTION CHAR(FUNCTION ORD(SC-DIGIT-LOW)
+                   + WS-CLASS-RAW-VALUE) TO WS-CLASS-CHAR-OUT
+               SET CLASS-HANDLED TO TRUE
+           ELSE
+               PERFORM 5150-FIND-PUNCT-INDEX THRU 5150-EXIT
+               IF WS-PUNCT-INDEX > 0
+                   COMPUTE WS-PUNCT-NEW-INDEX = FUNCTION MOD(
+                       WS-PUNCT-INDEX - 1 + WS-CLASS-SHIFT,
+                       SC-PUNCT-LEN) + 1
+                   MOVE SC-PUNCT-CHARS(WS-PUNCT-NEW-INDEX:1)
+                       TO WS-CLASS-CHAR-OUT
+                   SET CLASS-HANDLED TO TRUE
+               END-IF
+           END-IF.
+       5100-EXIT.
+               EXIT.
+
+       5150-FIND-PUNCT-INDEX.
+           MOVE ZERO TO WS-PUNCT-INDEX.
+           PERFORM VARYING WS-SCAN-INDEX FROM 1 BY 1
+                   UNTIL WS-SCAN-INDEX > SC-PUNCT-LEN
+               IF SC-PUNCT-CHARS(WS-SCAN-INDEX:1) = WS-CLASS-CHAR-IN
+                   MOVE WS-SCAN-INDEX TO WS-PUNCT-INDEX
+               END-IF
+           END-PERFORM.
+       5150-EXIT.
+               EXIT.
+
+      *----------------------------------------------------------------
+      * 7000-BRUTE-FORCE - try all possible shift values (1-25),
+      * score each candidate against standard English letter
+      * frequency, and lead with the 3 most English-like instead of
+      * making the operator eyeball all 25 lines. The full list is
+      * still produced afterward when CC-SHOW-ALL-CANDIDATES is set.
+      * The top-ranked candidate's decrypted text is also carried
+      * back in outText, which is what a batch invocation writes to
+      * MSGOUT for this record. Every shift is scored on every call,
+      * with no skip-ahead from a prior checkpoint: the per-shift
+      * scores live only in memory for the run that computed them, so
+      * a shift left unscored on resume would never be able to win the
+      * ranking, and scoring 25 shifts against one message is cheap
+      * enough that redoing it costs nothing worth trading correctness
+      * for. The positional checkpoint/restart this file shares with
+      * the batch driver (8600-WRITE-CHECKPOINT) is kept so the
+      * scheduler can see how far a long brute-force solve has
+      * progressed, but it is progress-monitoring only - this
+      * paragraph never reads it back to decide where to start, since
+      * it always starts at shift 1 and there is nothing to resume.
+      *----------------------------------------------------------------
+       7000-BRUTE-FORCE.
+           MOVE ZERO TO WS-TOP-CAND-INDEX.
+           PERFORM VARYING WS-CAND-INDEX FROM 1 BY 1
+                   UNTIL WS-CAND-INDEX > 25
+               MOVE "N" TO CAND-RANKED-SW(WS-CAND-INDEX)
+               MOVE WS-CAND-INDEX TO CAND-SHIFT(WS-CAND-INDEX)
+               MOVE ZERO TO CAND-SCORE(WS-CAND-INDEX)
+               MOVE SPACES TO CAND-TEXT(WS-CAND-INDEX)
+           END-PERFORM.
+           PERFORM VARYING shift FROM 1 BY 1
+                   UNTIL shift > 25
                MOVE SPACES TO decrypted
                PERFORM VARYING i FROM 1 BY 1 UNTIL i > LENGTH OF inText
                    IF inText(i:1) >= "A" AND inText(i:1) <= "Z"
@@ -96,9 +836,154 @@
                        END-IF
                        MOVE FUNCTION CHAR(encoded) TO decrypted(i:1)
                    ELSE
-                       MOVE inText(i:1) TO decrypted(i:1)
+                       MOVE inText(i:1) TO WS-CLASS-CHAR-IN
+                       COMPUTE WS-CLASS-SHIFT = shift * -1
+                       PERFORM 5100-APPLY-SHIFT-CLASS THRU 5100-EXIT
+                       IF CLASS-HANDLED
+                           MOVE WS-CLASS-CHAR-OUT TO decrypted(i:1)
+                       ELSE
+                           MOVE inText(i:1) TO decrypted(i:1)
+                       END-IF
                    END-IF
-               END-PERFORM.
-               DISPLAY "Shift Value: "shift" Decrypted Text: " decrypted
+               END-PERFORM
+               MOVE shift TO CAND-SHIFT(shift)
+               MOVE decrypted TO CAND-TEXT(shift)
+               PERFORM 7050-SCORE-CANDIDATE THRU 7050-EXIT
+               IF FUNCTION MOD(shift, 5) = 0
+                   MOVE SPACES TO CHECKPOINT-RECORD
+                   MOVE "BRUTEFRC" TO CKPT-JOB-ID
+                   MOVE shift TO CKPT-LAST-COUNT
+                   PERFORM 8600-WRITE-CHECKPOINT THRU 8600-EXIT
+               END-IF
+           END-PERFORM.
+           DISPLAY "Top candidates by English letter frequency:".
+           PERFORM 7100-RANK-AND-DISPLAY THRU 7100-EXIT.
+           MOVE SPACES TO outText.
+           IF WS-TOP-CAND-INDEX > 0
+               MOVE CAND-TEXT(WS-TOP-CAND-INDEX) TO outText
+           END-IF.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE ZERO TO CKPT-LAST-COUNT.
+           PERFORM 8600-WRITE-CHECKPOINT THRU 8600-EXIT.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE "BRUTE-FORCE" TO AUD-OPERATION.
+           MOVE ZERO TO AUD-SHIFT-OR-KEY.
+           MOVE inText(1:20) TO AUD-INPUT-TRUNC.
+           MOVE SPACES TO AUD-OUTPUT-TRUNC.
+           PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT.
+       7000-EXIT.
+               EXIT.
+
+      *----------------------------------------------------------------
+      * 7050-SCORE-CANDIDATE - tally how many times each letter A-Z
+      * appears in the current shift's decrypted candidate, then sum
+      * count(letter) * ENGLISH-FREQ(letter) into CAND-SCORE(shift).
+      * A high score means the letter distribution looks like English.
+      *----------------------------------------------------------------
+       7050-SCORE-CANDIDATE.
+           MOVE ZERO TO LETTER-COUNT-TABLE.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > LENGTH OF decrypted
+               IF decrypted(i:1) >= "A" AND decrypted(i:1) <= "Z"
+                   COMPUTE WS-LETTER-INDEX =
+                       FUNCTION ORD(decrypted(i:1))
+                       - FUNCTION ORD("A") + 1
+                   ADD 1 TO LETTER-COUNT(WS-LETTER-INDEX)
+               ELSE IF decrypted(i:1) >= "a" AND decrypted(i:1) <= "z"
+                   COMPUTE WS-LETTER-INDEX =
+                       FUNCTION ORD(decrypted(i:1))
+                       - FUNCTION ORD("a") + 1
+                   ADD 1 TO LETTER-COUNT(WS-LETTER-INDEX)
+               END-IF
            END-PERFORM.
-           EXIT.
\ No newline at end of file
+           MOVE ZERO TO CAND-SCORE(shift).
+           PERFORM VARYING WS-LETTER-INDEX FROM 1 BY 1
+                   UNTIL WS-LETTER-INDEX > 26
+               COMPUTE CAND-SCORE(shift) = CAND-SCORE(shift) +
+                   LETTER-COUNT(WS-LETTER-INDEX) *
+                   ENGLISH-FREQ(WS-LETTER-INDEX)
+           END-PERFORM.
+       7050-EXIT.
+               EXIT.
+
+      *----------------------------------------------------------------
+      * 7100-RANK-AND-DISPLAY - show the 3 highest-scoring candidates,
+      * then the complete set of 25 when the operator asked for it.
+      *----------------------------------------------------------------
+       7100-RANK-AND-DISPLAY.
+           PERFORM VARYING WS-RANK-NO FROM 1 BY 1 UNTIL WS-RANK-NO > 3
+               PERFORM 7110-SHOW-TOP-CANDIDATE THRU 7110-EXIT
+           END-PERFORM.
+           IF CC-SHOW-ALL-CANDIDATES
+               DISPLAY "All 25 candidates:"
+               PERFORM VARYING WS-CAND-INDEX FROM 1 BY 1
+                       UNTIL WS-CAND-INDEX > 25
+                   DISPLAY "Shift Value: " CAND-SHIFT(WS-CAND-INDEX)
+                       " Decrypted Text: " CAND-TEXT(WS-CAND-INDEX)
+               END-PERFORM
+           END-IF.
+       7100-EXIT.
+               EXIT.
+
+       7110-SHOW-TOP-CANDIDATE.
+           MOVE ZERO TO WS-BEST-SCORE.
+           MOVE ZERO TO WS-BEST-INDEX.
+           PERFORM VARYING WS-CAND-INDEX FROM 1 BY 1
+                   UNTIL WS-CAND-INDEX > 25
+               IF NOT CAND-RANKED(WS-CAND-INDEX)
+                       AND CAND-SCORE(WS-CAND-INDEX) > WS-BEST-SCORE
+                   MOVE CAND-SCORE(WS-CAND-INDEX) TO WS-BEST-SCORE
+                   MOVE WS-CAND-INDEX TO WS-BEST-INDEX
+               END-IF
+           END-PERFORM.
+           IF WS-BEST-INDEX > 0
+               SET CAND-RANKED(WS-BEST-INDEX) TO TRUE
+               IF WS-RANK-NO = 1
+                   MOVE WS-BEST-INDEX TO WS-TOP-CAND-INDEX
+               END-IF
+               DISPLAY "Rank " WS-RANK-NO
+                   " Shift " CAND-SHIFT(WS-BEST-INDEX)
+                   " Score " WS-BEST-SCORE
+                   " Text " CAND-TEXT(WS-BEST-INDEX)
+           END-IF.
+       7110-EXIT.
+               EXIT.
+
+      *----------------------------------------------------------------
+      * 8500-WRITE-AUDIT-RECORD - append one accountability record to
+      * the audit log. Callers fill in AUD-OPERATION, AUD-SHIFT-USED,
+      * AUD-INPUT-TRUNC and AUD-OUTPUT-TRUNC before performing this.
+      * BRUTE-FORCE has no single shift or output, so it logs a zero
+      * shift and a blank output to mean "all shifts were tried".
+      *----------------------------------------------------------------
+       8500-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO AUD-USER-ID.
+           WRITE AUDIT-RECORD.
+           IF NOT AUDIT-FILE-OK
+               DISPLAY "AUDIT LOG WRITE FAILED - STATUS "
+                   AUDIT-FILE-STATUS
+           END-IF.
+       8500-EXIT.
+               EXIT.
+
+      *----------------------------------------------------------------
+      * 8600-WRITE-CHECKPOINT - save (or, with a blank CKPT-JOB-ID,
+      * clear) the current position for restart. Callers set
+      * CKPT-JOB-ID and CKPT-LAST-COUNT before performing this; the
+      * checkpoint file holds a single record, rewritten each time.
+      *----------------------------------------------------------------
+       8600-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       8600-EXIT.
+               EXIT.
+
+      *----------------------------------------------------------------
+      * 9999-TERMINATE - end-of-run housekeeping.
+      *----------------------------------------------------------------
+       9999-TERMINATE.
+           CLOSE AUDIT-FILE.
+           CLOSE REJECT-FILE.
+       9999-EXIT.
+               EXIT.
