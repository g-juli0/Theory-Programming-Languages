@@ -0,0 +1,23 @@
+      *================================================================
+      *  AUDITREC.CPY
+      *  One record per ENCRYPT/DECRYPT/BRUTE-FORCE invocation, so a
+      *  garbled message can be reconciled later against what shift
+      *  (or keyword) ran, when, by whom, and against what
+      *  input/output.
+      *================================================================
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP           PIC X(21).
+           05  FILLER                  PIC X(01).
+           05  AUD-USER-ID             PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  AUD-OPERATION           PIC X(11).
+           05  FILLER                  PIC X(01).
+      *        Shift value for Caesar mode, or the keyword for
+      *        Vigenere mode - whichever one actually drove this
+      *        invocation's per-character shift.
+           05  AUD-SHIFT-OR-KEY        PIC X(20).
+           05  FILLER                  PIC X(01).
+           05  AUD-INPUT-TRUNC         PIC X(20).
+           05  FILLER                  PIC X(01).
+           05  AUD-OUTPUT-TRUNC        PIC X(20).
+           05  FILLER                  PIC X(02).
