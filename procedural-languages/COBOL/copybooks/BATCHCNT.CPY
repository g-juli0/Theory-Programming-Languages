@@ -0,0 +1,17 @@
+      *================================================================
+      *  BATCHCNT.CPY
+      *  Header/trailer layout for MSGIN/MSGOUT batch runs, overlaid
+      *  on the same 100-byte record as the message text. The header
+      *  carries the expected record count out of the input file; the
+      *  trailer carries back how many were actually run through
+      *  ENCRYPT/DECRYPT and whether the two counts balance.
+      *================================================================
+       01  BATCH-COUNT-RECORD.
+           05  BC-RECORD-ID            PIC X(03).
+               88  BC-IS-HEADER               VALUE "HDR".
+               88  BC-IS-TRAILER              VALUE "TRL".
+           05  BC-EXPECTED-COUNT       PIC 9(07).
+           05  BC-ACTUAL-COUNT         PIC 9(07).
+           05  BC-OUT-OF-BALANCE-SW    PIC X(01).
+               88  BC-OUT-OF-BALANCE          VALUE "Y".
+           05  FILLER                  PIC X(82).
