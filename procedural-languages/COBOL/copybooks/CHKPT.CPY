@@ -0,0 +1,14 @@
+      *================================================================
+      *  CHKPT.CPY
+      *  Checkpoint record for restarting a killed BRUTE-FORCE or
+      *  batch run without reprocessing work already done. One record
+      *  is kept on file at a time; CKPT-JOB-ID says which kind of run
+      *  it belongs to and CKPT-LAST-COUNT is that run's last position
+      *  (record count for a batch run, shift value for BRUTE-FORCE).
+      *================================================================
+       01  CHECKPOINT-RECORD.
+           05  CKPT-JOB-ID             PIC X(08).
+               88  CKPT-JOB-BATCH              VALUE "BATCHRUN".
+               88  CKPT-JOB-BRUTE              VALUE "BRUTEFRC".
+           05  CKPT-LAST-COUNT         PIC 9(07).
+           05  FILLER                  PIC X(65).
