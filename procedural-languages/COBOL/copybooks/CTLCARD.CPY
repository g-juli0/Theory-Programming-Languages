@@ -0,0 +1,27 @@
+      *================================================================
+      *  CTLCARD.CPY
+      *  SYSIN control-card layout for CaesarCipher batch runs.
+      *  One 80-byte card drives mode/operation/cipher selection for
+      *  a given run; unused trailing columns are reserved for growth.
+      *================================================================
+       01  CONTROL-CARD.
+           05  CC-RUN-MODE             PIC X(01).
+               88  CC-MODE-BATCH               VALUE "B".
+               88  CC-MODE-INTERACTIVE         VALUE "I".
+           05  CC-OPERATION            PIC X(01).
+               88  CC-OP-ENCRYPT               VALUE "E".
+               88  CC-OP-DECRYPT               VALUE "D".
+               88  CC-OP-BRUTE-FORCE           VALUE "X".
+           05  CC-SHIFT-VALUE          PIC 9(02).
+           05  CC-SHOW-ALL             PIC X(01).
+               88  CC-SHOW-ALL-CANDIDATES      VALUE "Y".
+           05  CC-CIPHER-MODE          PIC X(01).
+               88  CC-MODE-CAESAR              VALUE "C".
+               88  CC-MODE-VIGENERE            VALUE "V".
+           05  CC-KEYWORD              PIC X(20).
+      *        Effective date for the key-file lookup, YYYYMMDD.
+      *        Zero means use today's system date (the normal case);
+      *        a scheduler rerunning a prior night's job supplies that
+      *        night's date instead so the same shift gets picked up.
+           05  CC-EFFECTIVE-DATE       PIC 9(08).
+           05  FILLER                  PIC X(46).
