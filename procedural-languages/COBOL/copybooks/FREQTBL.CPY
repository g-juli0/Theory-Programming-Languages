@@ -0,0 +1,38 @@
+      *================================================================
+      *  FREQTBL.CPY
+      *  Standard English letter frequency table (relative frequency
+      *  per cent, times 100, so PIC 9(4) holds two decimal places of
+      *  precision without a decimal point) used by BRUTE-FORCE to
+      *  score how "English-like" each candidate decryption is.
+      *  Index 1 = A ... index 26 = Z.
+      *================================================================
+       01  ENGLISH-FREQ-VALUES.
+           05  FILLER                  PIC 9(04) VALUE 0817.
+           05  FILLER                  PIC 9(04) VALUE 0149.
+           05  FILLER                  PIC 9(04) VALUE 0278.
+           05  FILLER                  PIC 9(04) VALUE 0425.
+           05  FILLER                  PIC 9(04) VALUE 1270.
+           05  FILLER                  PIC 9(04) VALUE 0223.
+           05  FILLER                  PIC 9(04) VALUE 0202.
+           05  FILLER                  PIC 9(04) VALUE 0609.
+           05  FILLER                  PIC 9(04) VALUE 0697.
+           05  FILLER                  PIC 9(04) VALUE 0015.
+           05  FILLER                  PIC 9(04) VALUE 0077.
+           05  FILLER                  PIC 9(04) VALUE 0403.
+           05  FILLER                  PIC 9(04) VALUE 0241.
+           05  FILLER                  PIC 9(04) VALUE 0675.
+           05  FILLER                  PIC 9(04) VALUE 0751.
+           05  FILLER                  PIC 9(04) VALUE 0193.
+           05  FILLER                  PIC 9(04) VALUE 0010.
+           05  FILLER                  PIC 9(04) VALUE 0599.
+           05  FILLER                  PIC 9(04) VALUE 0633.
+           05  FILLER                  PIC 9(04) VALUE 0906.
+           05  FILLER                  PIC 9(04) VALUE 0276.
+           05  FILLER                  PIC 9(04) VALUE 0098.
+           05  FILLER                  PIC 9(04) VALUE 0236.
+           05  FILLER                  PIC 9(04) VALUE 0015.
+           05  FILLER                  PIC 9(04) VALUE 0197.
+           05  FILLER                  PIC 9(04) VALUE 0007.
+
+       01  ENGLISH-FREQ-TABLE REDEFINES ENGLISH-FREQ-VALUES.
+           05  ENGLISH-FREQ            PIC 9(04) OCCURS 26 TIMES.
