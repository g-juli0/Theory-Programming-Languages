@@ -0,0 +1,12 @@
+      *================================================================
+      *  KEYREC.CPY
+      *  One record per effective shift period. CaesarCipher searches
+      *  this file for the record whose effective/expiration window
+      *  covers today's date, so the day's shift no longer has to be
+      *  known out-of-band by whoever runs the job.
+      *================================================================
+       01  KEY-RECORD.
+           05  KEY-EFF-DATE            PIC 9(08).
+           05  KEY-SHIFT-VALUE         PIC 9(02).
+           05  KEY-EXP-DATE            PIC 9(08).
+           05  FILLER                  PIC X(02).
