@@ -0,0 +1,15 @@
+      *================================================================
+      *  REJCTREC.CPY
+      *  Reject-report record for malformed MSGIN input: a blank
+      *  record, or one that does not match the FD's fixed 100-byte
+      *  length, gets logged here with its record number and reason
+      *  instead of being fed through ENCRYPT/DECRYPT as if it were
+      *  good data.
+      *================================================================
+       01  REJECT-RECORD.
+           05  REJ-RECORD-NO           PIC 9(07).
+           05  FILLER                  PIC X(01).
+           05  REJ-REASON              PIC X(30).
+           05  FILLER                  PIC X(01).
+           05  REJ-RECORD-TEXT         PIC X(40).
+           05  FILLER                  PIC X(21).
