@@ -0,0 +1,14 @@
+      *================================================================
+      *  SHIFTCLS.CPY
+      *  Shift-class ranges for characters outside A-Z/a-z, so
+      *  reference-code messages don't leak digits/punctuation in the
+      *  clear alongside the shifted letters. Held as data, not nested
+      *  IFs, so a new class is added here rather than in the code.
+      *================================================================
+       01  SHIFT-CLASS-TABLE.
+           05  SC-DIGIT-LOW            PIC X(01) VALUE "0".
+           05  SC-DIGIT-HIGH           PIC X(01) VALUE "9".
+           05  SC-DIGIT-MODULUS        PIC 9(02) VALUE 10.
+           05  SC-PUNCT-CHARS          PIC X(20)
+                                       VALUE "-./:,()#&*+%@!?;='_".
+           05  SC-PUNCT-LEN            PIC 9(02) VALUE 19.
