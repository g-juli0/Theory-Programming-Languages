@@ -0,0 +1,78 @@
+//CSRCIPH  JOB (ACCTNO),'CAESAR CIPHER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************************
+//*  CSRCIPH - NIGHTLY CIPHER RUN
+//*
+//*  SCHEDULED STEP FOR THE OVERNIGHT BATCH WINDOW.  RUNS THE CAESAR/
+//*  VIGENERE CIPHER PROGRAM AGAINST THE NIGHT'S MESSAGE FILE.  MODE
+//*  (ENCRYPT, DECRYPT, OR BRUTE-FORCE), CIPHER SELECTION, AND THE
+//*  EFFECTIVE DATE USED FOR THE SHIFT LOOKUP ARE ALL DRIVEN BY THE
+//*  SYSIN CONTROL CARD BELOW - SEE CTLCARD.CPY FOR THE FULL 80-BYTE
+//*  FIELD LAYOUT.  A DROPPED-RECORD CHECK IS REPORTED ON MSGOUT'S
+//*  TRAILER RECORD, AND A KILLED STEP PICKS BACK UP FROM CHKPT ON
+//*  THE NEXT SUBMISSION INSTEAD OF REPROCESSING MSGIN FROM THE TOP.
+//*
+//*  MODIFICATION HISTORY
+//*    2026-08-09  RXM  INITIAL VERSION FOR THE OVERNIGHT WINDOW.
+//*    2026-08-09  RXM  CORRECTED MSGOUT DISP TO MOD SO A RESUBMIT
+//*                     AFTER AN ABEND DOESN'T FAIL ALLOCATION, AND
+//*                     SHORTENED THE CHECKPOINT DD NAME TO FIT THE
+//*                     8-CHARACTER DD-NAME LIMIT.
+//*    2026-08-09  RXM  CORRECTED AUDITLOG'S LRECL TO MATCH THE
+//*                     WIDENED AUDIT RECORD LAYOUT, AND NOTED THE
+//*                     OPEN ITEM AROUND MSGOUT/CHKPT DISP=MOD NOT
+//*                     TRUNCATING ON REOPEN.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=CSRCIPH
+//*
+//*  SYSIN - 80-BYTE CONTROL CARD
+//*    COLS  1      RUN MODE         B=BATCH    I=INTERACTIVE
+//*          2      OPERATION        E=ENCRYPT  D=DECRYPT  X=BRUTE
+//*          3-4    FALLBACK SHIFT   USED ONLY WHEN NO KEYFILE RECORD
+//*                                  COVERS THE EFFECTIVE DATE BELOW
+//*          5      SHOW-ALL FLAG    Y=LIST ALL 25 BRUTE-FORCE TRIES
+//*          6      CIPHER MODE      C=CAESAR   V=VIGENERE
+//*          7-26   VIGENERE KEYWORD BLANK WHEN CIPHER MODE IS CAESAR
+//*          27-34  EFFECTIVE DATE   YYYYMMDD, ZEROS = USE TODAY'S
+//*                                  DATE (SET THIS ON A RERUN FOR A
+//*                                  PRIOR NIGHT SO THE SAME SHIFT IS
+//*                                  PICKED UP AGAIN)
+//*          35-80  RESERVED FOR GROWTH
+//*
+//SYSIN    DD  *
+BE02NC                    00000000
+//*
+//*  NOTE ON MSGOUT/CHKPT DISP=MOD: this gives a killed step's
+//*  resubmission something to append to instead of failing
+//*  allocation. It is not a complete answer by itself - MOD makes
+//*  OPEN OUTPUT position at end-of-file rather than truncate, and
+//*  CHKPT's record is meant to be replaced in place on every
+//*  checkpoint within a run (see 8600-WRITE-CHECKPOINT), while
+//*  MSGOUT is meant to start clean on a genuine fresh run and only
+//*  grow on an actual restart. On a real system this would want a
+//*  utility step ahead of STEP010 (e.g. IDCAMS/IEFBR14) to delete
+//*  and redefine both datasets whenever the run is NOT a restart,
+//*  so MOD only ever applies to the restart case it exists for.
+//*  OPEN ITEM - NOT YET RESOLVED.
+//MSGIN    DD  DSN=PROD.CASRCIPH.MSGIN,DISP=SHR
+//MSGOUT   DD  DSN=PROD.CASRCIPH.MSGOUT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//KEYFILE  DD  DSN=PROD.CASRCIPH.KEYFILE,DISP=SHR
+//AUDITLOG DD  DSN=PROD.CASRCIPH.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=107,BLKSIZE=0)
+//CHKPT    DD  DSN=PROD.CASRCIPH.CHKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJRPT   DD  DSN=PROD.CASRCIPH.REJRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//
